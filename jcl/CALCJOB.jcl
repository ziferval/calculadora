@@ -0,0 +1,67 @@
+//CALCJOB  JOB (ACCTNO),'SIMPLE CALC',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*  NIGHTLY BATCH RUN OF SIMPLECALCULATOR
+//*  SORTS THE RAW TRANSACTION FILE, EXECUTES THE CALCULATOR IN
+//*  BATCH MODE AGAINST IT, AND PRINTS THE RESULTING CONTROL
+//*  REPORT. RESTART IS BY JOB-STEP: IF CALCSTP FAILS PARTWAY
+//*  THROUGH, RESUBMIT FROM CALCSTP -- THE PROGRAM PICKS UP FROM
+//*  ITS OWN CHECKPOINT FILE AND RE-SORTING IS NOT REQUIRED.
+//*
+//SORTSTP  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.CALC.TRANS.RAW,DISP=SHR
+//SORTOUT  DD   DSN=PROD.CALC.TRANS.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(LRECL=27,RECFM=FB,BLKSIZE=0),
+//             UNIT=SYSDA
+//SYSIN    DD   *
+  SORT FIELDS=(17,1,CH,A,1,8,FS,A)
+/*
+//*
+//CALCSTP  EXEC PGM=SIMCALC,PARM='BATCH'
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCIN   DD   DSN=PROD.CALC.TRANS.SORTED,DISP=SHR
+//CALCOUT  DD   DSN=PROD.CALC.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(LRECL=25,RECFM=FB,BLKSIZE=0),
+//             UNIT=SYSDA
+//CALCAUD  DD   DSN=PROD.CALC.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(LRECL=47,RECFM=FB,BLKSIZE=0),
+//             UNIT=SYSDA
+//CALCCKPT DD   DSN=PROD.CALC.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(LRECL=200,RECFM=FB,BLKSIZE=0),
+//             UNIT=SYSDA
+//CALCEXC  DD   DSN=PROD.CALC.EXCEPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=39,RECFM=FB,BLKSIZE=0),
+//             UNIT=SYSDA
+//CALCREJ  DD   DSN=PROD.CALC.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=39,RECFM=FB,BLKSIZE=0),
+//             UNIT=SYSDA
+//CALCGL   DD   DSN=PROD.CALC.GLEXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(LRECL=51,RECFM=FB,BLKSIZE=0),
+//             UNIT=SYSDA
+//CALCRPT  DD   DSN=PROD.CALC.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=80,RECFM=FB,BLKSIZE=0),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//PRTSTP   EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.CALC.REPORT,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY

@@ -0,0 +1,7 @@
+*> CALCOUT.CPY - Calculation result output record
+*> Used by SimpleCalculator batch mode (CALC-OUT file).
+01  CALC-OUT-RECORD.
+    05  CO-NUM1             PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  CO-NUM2             PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  CO-OPERATOR         PIC X(01).
+    05  CO-RESULT           PIC S9(5)V99 SIGN IS TRAILING SEPARATE.

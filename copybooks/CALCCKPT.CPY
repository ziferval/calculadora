@@ -0,0 +1,30 @@
+*> CALCCKPT.CPY - Batch checkpoint record
+*> Holds the count of CALC-IN records successfully processed so far,
+*> plus the running report statistics accumulated up to that point,
+*> so an interrupted run can restart after the last checkpoint --
+*> with the control report still reconciling to the whole day's
+*> volume -- instead of reprocessing the whole input file.
+01  CHECKPOINT-RECORD.
+    05  CKPT-RECORDS-PROCESSED  PIC 9(9).
+    05  CKPT-ADD-COUNT          PIC 9(7).
+    05  CKPT-ADD-TOTAL          PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+    05  CKPT-SUB-COUNT          PIC 9(7).
+    05  CKPT-SUB-TOTAL          PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+    05  CKPT-MUL-COUNT          PIC 9(7).
+    05  CKPT-MUL-TOTAL          PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+    05  CKPT-DIV-COUNT          PIC 9(7).
+    05  CKPT-DIV-TOTAL          PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+    05  CKPT-MOD-COUNT          PIC 9(7).
+    05  CKPT-MOD-TOTAL          PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+    05  CKPT-PCT-COUNT          PIC 9(7).
+    05  CKPT-PCT-TOTAL          PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+    05  CKPT-EXP-COUNT          PIC 9(7).
+    05  CKPT-EXP-TOTAL          PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+    05  CKPT-DIVZERO-COUNT      PIC 9(7).
+    05  CKPT-OVERFLOW-COUNT     PIC 9(7).
+    05  CKPT-INVALID-COUNT      PIC 9(7).
+    05  CKPT-TOTAL-COUNT        PIC 9(7).
+    05  CKPT-INPUT-COUNT        PIC 9(7).
+    05  CKPT-ACCEPTED-COUNT     PIC 9(7).
+    05  CKPT-REJECTED-COUNT     PIC 9(7).
+    05  CKPT-GL-SEQUENCE-NUMBER PIC 9(9).

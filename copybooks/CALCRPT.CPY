@@ -0,0 +1,6 @@
+*> CALCRPT.CPY - Daily calculation summary/control report record
+*> One print line per WRITE; built up in working-storage and moved
+*> here so a run can be reconciled against expected volumes without
+*> combing through console output.
+01  REPORT-RECORD.
+    05  RPT-LINE                PIC X(80).

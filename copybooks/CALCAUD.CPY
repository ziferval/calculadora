@@ -0,0 +1,10 @@
+*> CALCAUD.CPY - Calculation audit trail record
+*> Written for every transaction processed (good or bad) so a run
+*> never has to be reconstructed from console output.
+01  AUDIT-RECORD.
+    05  AUD-NUM1                PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  AUD-NUM2                PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  AUD-OPERATOR            PIC X(01).
+    05  AUD-RESULT              PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  AUD-DISPOSITION-CODE    PIC X(02).
+    05  AUD-DISPOSITION-TEXT    PIC X(20).

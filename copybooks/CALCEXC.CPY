@@ -0,0 +1,10 @@
+*> CALCEXC.CPY - Calculation exceptions report record
+*> Written whenever a computed RESULT will not fit in the output
+*> picture, so an overflowed calculation is reported instead of
+*> being handed back truncated as if it were correct.
+01  EXCEPTION-RECORD.
+    05  EXC-NUM1                PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  EXC-NUM2                PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  EXC-OPERATOR            PIC X(01).
+    05  EXC-REASON-CODE         PIC X(02).
+    05  EXC-REASON-TEXT         PIC X(20).

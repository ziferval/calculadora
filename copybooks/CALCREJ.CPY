@@ -0,0 +1,10 @@
+*> CALCREJ.CPY - Rejected transaction record
+*> Written whenever NUM1 or NUM2 fails an edit check (non-numeric
+*> entry) before a calculation is attempted, so garbage input never
+*> reaches RESULT and nothing goes missing without a trace.
+01  REJECT-RECORD.
+    05  REJ-NUM1                PIC X(08).
+    05  REJ-NUM2                PIC X(08).
+    05  REJ-OPERATOR            PIC X(01).
+    05  REJ-REASON-CODE         PIC X(02).
+    05  REJ-REASON-TEXT         PIC X(20).

@@ -0,0 +1,9 @@
+*> CALCTXN.CPY - Calculation transaction input record
+*> Used by SimpleCalculator batch mode (CALC-IN file).
+01  CALC-IN-RECORD.
+    05  CT-NUM1             PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  CT-NUM1-RAW         REDEFINES CT-NUM1 PIC X(08).
+    05  CT-NUM2             PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  CT-NUM2-RAW         REDEFINES CT-NUM2 PIC X(08).
+    05  CT-OPERATOR         PIC X(01).
+    05  FILLER              PIC X(10).

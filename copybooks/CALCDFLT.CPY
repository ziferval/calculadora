@@ -0,0 +1,7 @@
+*> CALCDFLT.CPY - Persisted default operand values
+*> Maintained through the menu front end so an operator can re-run
+*> a common calculation without retyping NUM1/NUM2/OPERATOR.
+01  DEFAULTS-RECORD.
+    05  DFLT-NUM1               PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  DFLT-NUM2               PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05  DFLT-OPERATOR           PIC X(01).

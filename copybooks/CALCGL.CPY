@@ -0,0 +1,11 @@
+*> CALCGL.CPY - GL posting extract record
+*> One fixed-format record per successfully computed RESULT, written
+*> so downstream finance/posting can pick up the day's calculations
+*> instead of them only ever reaching a console.
+01  GL-EXTRACT-RECORD.
+    05  GL-RUN-DATE             PIC 9(8).
+    05  GL-SEQUENCE-NUMBER      PIC 9(9).
+    05  GL-OPERATOR-CODE        PIC X(01).
+    05  GL-AMOUNT               PIC S9(9)V99 SIGN IS TRAILING SEPARATE.
+    05  GL-DEBIT-CREDIT         PIC X(01).
+    05  FILLER                  PIC X(20).

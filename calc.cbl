@@ -1,38 +1,854 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SimpleCalculator.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CALC-IN-FILE ASSIGN TO "CALCIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT CALC-OUT-FILE ASSIGN TO "CALCOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CALC-OUT-FILE-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "CALCAUD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "CALCEXC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXC-FILE-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "CALCRPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT REJECT-FILE ASSIGN TO "CALCREJ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJ-FILE-STATUS.
+
+    SELECT DEFAULTS-FILE ASSIGN TO "CALCDFLT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DFLT-FILE-STATUS.
+
+    SELECT GL-EXTRACT-FILE ASSIGN TO "CALCGL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GL-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  CALC-IN-FILE.
+    COPY CALCTXN.
+
+FD  CALC-OUT-FILE.
+    COPY CALCOUT.
+
+FD  AUDIT-FILE.
+    COPY CALCAUD.
+
+FD  CHECKPOINT-FILE.
+    COPY CALCCKPT.
+
+FD  EXCEPTION-FILE.
+    COPY CALCEXC.
+
+FD  REPORT-FILE.
+    COPY CALCRPT.
+
+FD  REJECT-FILE.
+    COPY CALCREJ.
+
+FD  DEFAULTS-FILE.
+    COPY CALCDFLT.
+
+FD  GL-EXTRACT-FILE.
+    COPY CALCGL.
+
 WORKING-STORAGE SECTION.
-01 NUM1         PIC 9(5)V99.
-01 NUM2         PIC 9(5)V99.
-01 RESULT       PIC 9(5)V99.
-01 OPERATOR     PIC X.
+01  NUM1                    PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+01  NUM1-RAW                REDEFINES NUM1 PIC X(08).
+01  NUM2                    PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+01  NUM2-RAW                REDEFINES NUM2 PIC X(08).
+01  RESULT                  PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+01  OPERATOR                PIC X.
+
+01  WS-RUN-MODE             PIC X(11).
+    88  WS-MODE-BATCH               VALUES "B" "BATCH".
+    88  WS-MODE-INTERACTIVE         VALUES "I" "INTERACTIVE".
+    88  WS-MODE-MENU                VALUES "M" "MENU" SPACES.
+
+01  WS-FILE-STATUS-FLAGS.
+    05  WS-CALC-IN-EOF      PIC X VALUE "N".
+        88  CALC-IN-AT-EOF          VALUE "Y".
+
+01  WS-DISPOSITION-CODE     PIC X(02).
+    88  WS-DISPOSITION-OK           VALUE "OK".
+01  WS-DISPOSITION-TEXT     PIC X(20).
+
+01  WS-CKPT-FILE-STATUS     PIC X(02).
+    88  WS-CKPT-FILE-NOT-FOUND      VALUE "35".
+01  WS-CALC-OUT-FILE-STATUS PIC X(02).
+    88  WS-CALC-OUT-FILE-NOT-FOUND  VALUE "35".
+01  WS-AUDIT-FILE-STATUS    PIC X(02).
+    88  WS-AUDIT-FILE-NOT-FOUND     VALUE "35".
+01  WS-EXC-FILE-STATUS      PIC X(02).
+    88  WS-EXC-FILE-NOT-FOUND       VALUE "35".
+01  WS-REJ-FILE-STATUS      PIC X(02).
+    88  WS-REJ-FILE-NOT-FOUND       VALUE "35".
+01  WS-GL-FILE-STATUS       PIC X(02).
+    88  WS-GL-FILE-NOT-FOUND        VALUE "35".
+01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 50.
+01  WS-GL-SEQUENCE-NUMBER   PIC 9(9) VALUE 0.
+01  WS-GL-RUN-DATE          PIC 9(8).
+01  WS-RECORDS-PROCESSED    PIC 9(9) VALUE 0.
+01  WS-RESTART-COUNT        PIC 9(9) VALUE 0.
+01  WS-SKIP-COUNTER         PIC 9(9) VALUE 0.
+
+01  WS-OUTPUT-FLAGS.
+    05  WS-OUTPUT-FILES-FLAG    PIC X VALUE "N".
+        88  WS-OUTPUT-FILES-INITIALIZED    VALUE "Y".
+
+01  WS-CKPT-STATE-FLAGS.
+    05  WS-CKPT-STATE-FLAG      PIC X VALUE "N".
+        88  WS-CKPT-STATE-LOADED        VALUE "Y".
+
+01  WS-REPORT-STATS.
+    05  WS-STAT-ADD-COUNT       PIC 9(7) VALUE 0.
+    05  WS-STAT-ADD-TOTAL       PIC S9(9)V99 VALUE 0.
+    05  WS-STAT-SUB-COUNT       PIC 9(7) VALUE 0.
+    05  WS-STAT-SUB-TOTAL       PIC S9(9)V99 VALUE 0.
+    05  WS-STAT-MUL-COUNT       PIC 9(7) VALUE 0.
+    05  WS-STAT-MUL-TOTAL       PIC S9(9)V99 VALUE 0.
+    05  WS-STAT-DIV-COUNT       PIC 9(7) VALUE 0.
+    05  WS-STAT-DIV-TOTAL       PIC S9(9)V99 VALUE 0.
+    05  WS-STAT-MOD-COUNT       PIC 9(7) VALUE 0.
+    05  WS-STAT-MOD-TOTAL       PIC S9(9)V99 VALUE 0.
+    05  WS-STAT-PCT-COUNT       PIC 9(7) VALUE 0.
+    05  WS-STAT-PCT-TOTAL       PIC S9(9)V99 VALUE 0.
+    05  WS-STAT-EXP-COUNT       PIC 9(7) VALUE 0.
+    05  WS-STAT-EXP-TOTAL       PIC S9(9)V99 VALUE 0.
+    05  WS-STAT-DIVZERO-COUNT   PIC 9(7) VALUE 0.
+    05  WS-STAT-OVERFLOW-COUNT  PIC 9(7) VALUE 0.
+    05  WS-STAT-INVALID-COUNT   PIC 9(7) VALUE 0.
+    05  WS-STAT-TOTAL-COUNT     PIC 9(7) VALUE 0.
+    05  WS-STAT-INPUT-COUNT     PIC 9(7) VALUE 0.
+    05  WS-STAT-ACCEPTED-COUNT  PIC 9(7) VALUE 0.
+    05  WS-STAT-REJECTED-COUNT  PIC 9(7) VALUE 0.
+
+01  WS-RPT-OP-LABEL         PIC X(01).
+01  WS-RPT-COUNT-ED         PIC ZZZZZZ9.
+01  WS-RPT-TOTAL-ED         PIC -(8)9.99.
+
+01  WS-REJ-NUM1-SRC         PIC X(08).
+01  WS-REJ-NUM2-SRC         PIC X(08).
+01  WS-REJ-OPERATOR-SRC     PIC X(01).
+
+01  WS-DFLT-FILE-STATUS     PIC X(02).
+    88  WS-DFLT-FILE-NOT-FOUND      VALUE "35".
+01  WS-DEFAULT-NUM1         PIC S9(5)V99 SIGN IS TRAILING SEPARATE
+                                VALUE 0.
+01  WS-DEFAULT-NUM2         PIC S9(5)V99 SIGN IS TRAILING SEPARATE
+                                VALUE 0.
+01  WS-DEFAULT-OPERATOR     PIC X(01) VALUE "+".
+01  WS-DFLT-INPUT           PIC X(10).
+
+01  WS-MENU-CHOICE          PIC X(01).
+01  WS-MENU-EXIT-FLAG       PIC X(01) VALUE "N".
+    88  WS-MENU-EXIT                VALUE "Y".
+01  WS-USE-DEFAULTS-ANS     PIC X(01).
 
 PROCEDURE DIVISION.
-   DISPLAY "Enter first number: "
-   ACCEPT NUM1
-   DISPLAY "Enter second number: "
-   ACCEPT NUM2
-   DISPLAY "Enter operator (+, -, *, /): "
-   ACCEPT OPERATOR
-
-   EVALUATE OPERATOR
-	   WHEN "+"
-		   COMPUTE RESULT = NUM1 + NUM2
-	   WHEN "-"
-		   COMPUTE RESULT = NUM1 - NUM2
-	   WHEN "*"
-		   COMPUTE RESULT = NUM1 * NUM2
-	   WHEN "/"
-		   IF NUM2 NOT = 0
-			   COMPUTE RESULT = NUM1 / NUM2
-		   ELSE
-			   DISPLAY "Error: Division by zero"
-			   STOP RUN
-	   WHEN OTHER
-		   DISPLAY "Invalid operator"
-		   STOP RUN
-   END-EVALUATE
-
-   DISPLAY "Result: " RESULT
-   STOP RUN.
+0000-MAIN-PROCESS.
+    PERFORM 1000-INITIALIZE
+
+    EVALUATE TRUE
+        WHEN WS-MODE-BATCH
+            PERFORM 2000-BATCH-PROCESS
+        WHEN WS-MODE-INTERACTIVE
+            PERFORM 3000-INTERACTIVE-PROCESS
+        WHEN OTHER
+            PERFORM 7000-MENU-PROCESS
+    END-EVALUATE
+
+    STOP RUN.
+
+1000-INITIALIZE.
+    ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+    IF WS-RUN-MODE = SPACES
+        MOVE "MENU" TO WS-RUN-MODE
+    END-IF
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-GL-RUN-DATE.
+
+2000-BATCH-PROCESS.
+    MOVE "N" TO WS-CALC-IN-EOF
+    PERFORM 2050-READ-CHECKPOINT
+
+    OPEN INPUT CALC-IN-FILE
+    IF WS-RESTART-COUNT > 0 OR WS-OUTPUT-FILES-INITIALIZED
+        OPEN EXTEND CALC-OUT-FILE
+        IF WS-CALC-OUT-FILE-NOT-FOUND
+            OPEN OUTPUT CALC-OUT-FILE
+        END-IF
+        OPEN EXTEND AUDIT-FILE
+        IF WS-AUDIT-FILE-NOT-FOUND
+            OPEN OUTPUT AUDIT-FILE
+        END-IF
+        OPEN EXTEND EXCEPTION-FILE
+        IF WS-EXC-FILE-NOT-FOUND
+            OPEN OUTPUT EXCEPTION-FILE
+        END-IF
+        OPEN EXTEND REJECT-FILE
+        IF WS-REJ-FILE-NOT-FOUND
+            OPEN OUTPUT REJECT-FILE
+        END-IF
+        OPEN EXTEND GL-EXTRACT-FILE
+        IF WS-GL-FILE-NOT-FOUND
+            OPEN OUTPUT GL-EXTRACT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT CALC-OUT-FILE
+        OPEN OUTPUT AUDIT-FILE
+        OPEN OUTPUT EXCEPTION-FILE
+        OPEN OUTPUT REJECT-FILE
+        OPEN OUTPUT GL-EXTRACT-FILE
+    END-IF
+    SET WS-OUTPUT-FILES-INITIALIZED TO TRUE
+
+    MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+    PERFORM 2100-READ-CALC-IN
+    PERFORM VARYING WS-SKIP-COUNTER FROM 1 BY 1
+            UNTIL WS-SKIP-COUNTER > WS-RESTART-COUNT
+                OR CALC-IN-AT-EOF
+        PERFORM 2100-READ-CALC-IN
+    END-PERFORM
+
+    PERFORM UNTIL CALC-IN-AT-EOF
+        ADD 1 TO WS-STAT-INPUT-COUNT
+
+        IF CT-NUM1 IS NOT NUMERIC OR CT-NUM2 IS NOT NUMERIC
+            MOVE CT-NUM1-RAW TO WS-REJ-NUM1-SRC
+            MOVE CT-NUM2-RAW TO WS-REJ-NUM2-SRC
+            MOVE CT-OPERATOR TO WS-REJ-OPERATOR-SRC
+            PERFORM 5400-WRITE-REJECT-RECORD
+        ELSE
+            ADD 1 TO WS-STAT-ACCEPTED-COUNT
+            MOVE CT-NUM1 TO NUM1
+            MOVE CT-NUM2 TO NUM2
+            MOVE CT-OPERATOR TO OPERATOR
+
+            PERFORM 5000-CALCULATE
+            PERFORM 5100-WRITE-AUDIT-RECORD
+            PERFORM 5200-WRITE-EXCEPTION-RECORD
+            PERFORM 5300-UPDATE-STATISTICS
+
+            IF WS-DISPOSITION-OK
+                MOVE NUM1 TO CO-NUM1
+                MOVE NUM2 TO CO-NUM2
+                MOVE OPERATOR TO CO-OPERATOR
+                MOVE RESULT TO CO-RESULT
+                WRITE CALC-OUT-RECORD
+                PERFORM 5500-WRITE-GL-RECORD
+            END-IF
+        END-IF
+
+        ADD 1 TO WS-RECORDS-PROCESSED
+        IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL) = 0
+            PERFORM 2200-WRITE-CHECKPOINT
+        END-IF
+
+        PERFORM 2100-READ-CALC-IN
+    END-PERFORM
+
+    CLOSE CALC-IN-FILE
+    CLOSE CALC-OUT-FILE
+    CLOSE AUDIT-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE REJECT-FILE
+    CLOSE GL-EXTRACT-FILE
+
+    PERFORM 2210-CLEAR-CHECKPOINT
+
+    PERFORM 6000-WRITE-SUMMARY-REPORT.
+
+2050-READ-CHECKPOINT.
+    MOVE 0 TO WS-RESTART-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-FILE-NOT-FOUND
+        CONTINUE
+    ELSE
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF
+    PERFORM 5650-SEED-CHECKPOINT-STATE.
+
+2100-READ-CALC-IN.
+    READ CALC-IN-FILE
+        AT END
+            SET CALC-IN-AT-EOF TO TRUE
+    END-READ.
+
+2200-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+    MOVE WS-STAT-ADD-COUNT TO CKPT-ADD-COUNT
+    MOVE WS-STAT-ADD-TOTAL TO CKPT-ADD-TOTAL
+    MOVE WS-STAT-SUB-COUNT TO CKPT-SUB-COUNT
+    MOVE WS-STAT-SUB-TOTAL TO CKPT-SUB-TOTAL
+    MOVE WS-STAT-MUL-COUNT TO CKPT-MUL-COUNT
+    MOVE WS-STAT-MUL-TOTAL TO CKPT-MUL-TOTAL
+    MOVE WS-STAT-DIV-COUNT TO CKPT-DIV-COUNT
+    MOVE WS-STAT-DIV-TOTAL TO CKPT-DIV-TOTAL
+    MOVE WS-STAT-MOD-COUNT TO CKPT-MOD-COUNT
+    MOVE WS-STAT-MOD-TOTAL TO CKPT-MOD-TOTAL
+    MOVE WS-STAT-PCT-COUNT TO CKPT-PCT-COUNT
+    MOVE WS-STAT-PCT-TOTAL TO CKPT-PCT-TOTAL
+    MOVE WS-STAT-EXP-COUNT TO CKPT-EXP-COUNT
+    MOVE WS-STAT-EXP-TOTAL TO CKPT-EXP-TOTAL
+    MOVE WS-STAT-DIVZERO-COUNT TO CKPT-DIVZERO-COUNT
+    MOVE WS-STAT-OVERFLOW-COUNT TO CKPT-OVERFLOW-COUNT
+    MOVE WS-STAT-INVALID-COUNT TO CKPT-INVALID-COUNT
+    MOVE WS-STAT-TOTAL-COUNT TO CKPT-TOTAL-COUNT
+    MOVE WS-STAT-INPUT-COUNT TO CKPT-INPUT-COUNT
+    MOVE WS-STAT-ACCEPTED-COUNT TO CKPT-ACCEPTED-COUNT
+    MOVE WS-STAT-REJECTED-COUNT TO CKPT-REJECTED-COUNT
+    MOVE WS-GL-SEQUENCE-NUMBER TO CKPT-GL-SEQUENCE-NUMBER
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+2210-CLEAR-CHECKPOINT.
+    MOVE 0 TO CKPT-RECORDS-PROCESSED
+    MOVE 0 TO CKPT-ADD-COUNT
+    MOVE 0 TO CKPT-ADD-TOTAL
+    MOVE 0 TO CKPT-SUB-COUNT
+    MOVE 0 TO CKPT-SUB-TOTAL
+    MOVE 0 TO CKPT-MUL-COUNT
+    MOVE 0 TO CKPT-MUL-TOTAL
+    MOVE 0 TO CKPT-DIV-COUNT
+    MOVE 0 TO CKPT-DIV-TOTAL
+    MOVE 0 TO CKPT-MOD-COUNT
+    MOVE 0 TO CKPT-MOD-TOTAL
+    MOVE 0 TO CKPT-PCT-COUNT
+    MOVE 0 TO CKPT-PCT-TOTAL
+    MOVE 0 TO CKPT-EXP-COUNT
+    MOVE 0 TO CKPT-EXP-TOTAL
+    MOVE 0 TO CKPT-DIVZERO-COUNT
+    MOVE 0 TO CKPT-OVERFLOW-COUNT
+    MOVE 0 TO CKPT-INVALID-COUNT
+    MOVE 0 TO CKPT-TOTAL-COUNT
+    MOVE 0 TO CKPT-INPUT-COUNT
+    MOVE 0 TO CKPT-ACCEPTED-COUNT
+    MOVE 0 TO CKPT-REJECTED-COUNT
+    MOVE WS-GL-SEQUENCE-NUMBER TO CKPT-GL-SEQUENCE-NUMBER
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+3000-INTERACTIVE-PROCESS.
+    PERFORM 5600-OPEN-SHARED-OUTPUT-FILES
+
+    DISPLAY "Enter first number: "
+    ACCEPT NUM1
+    DISPLAY "Enter second number: "
+    ACCEPT NUM2
+    DISPLAY "Enter operator (+, -, *, /, M=modulus, %=pct change, ^=exponent): "
+    ACCEPT OPERATOR
+
+    PERFORM 3100-VALIDATE-AND-CALCULATE
+
+    CLOSE AUDIT-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE REJECT-FILE
+    CLOSE GL-EXTRACT-FILE.
+
+3100-VALIDATE-AND-CALCULATE.
+    ADD 1 TO WS-STAT-INPUT-COUNT
+
+    IF NUM1 IS NOT NUMERIC OR NUM2 IS NOT NUMERIC
+        MOVE NUM1-RAW TO WS-REJ-NUM1-SRC
+        MOVE NUM2-RAW TO WS-REJ-NUM2-SRC
+        MOVE OPERATOR TO WS-REJ-OPERATOR-SRC
+        PERFORM 5400-WRITE-REJECT-RECORD
+        DISPLAY "Error: " REJ-REASON-TEXT
+    ELSE
+        ADD 1 TO WS-STAT-ACCEPTED-COUNT
+        PERFORM 5000-CALCULATE
+        PERFORM 5100-WRITE-AUDIT-RECORD
+        PERFORM 5200-WRITE-EXCEPTION-RECORD
+        PERFORM 5300-UPDATE-STATISTICS
+
+        IF WS-DISPOSITION-OK
+            DISPLAY "Result: " RESULT
+            PERFORM 5500-WRITE-GL-RECORD
+        ELSE
+            DISPLAY "Error: " WS-DISPOSITION-TEXT
+        END-IF
+    END-IF.
+
+5000-CALCULATE.
+    MOVE 0 TO RESULT
+    EVALUATE OPERATOR
+        WHEN "+"
+            COMPUTE RESULT = NUM1 + NUM2
+                ON SIZE ERROR
+                    MOVE "OV" TO WS-DISPOSITION-CODE
+                    MOVE "OVERFLOW" TO WS-DISPOSITION-TEXT
+                NOT ON SIZE ERROR
+                    MOVE "OK" TO WS-DISPOSITION-CODE
+                    MOVE "SUCCESS" TO WS-DISPOSITION-TEXT
+            END-COMPUTE
+        WHEN "-"
+            COMPUTE RESULT = NUM1 - NUM2
+                ON SIZE ERROR
+                    MOVE "OV" TO WS-DISPOSITION-CODE
+                    MOVE "OVERFLOW" TO WS-DISPOSITION-TEXT
+                NOT ON SIZE ERROR
+                    MOVE "OK" TO WS-DISPOSITION-CODE
+                    MOVE "SUCCESS" TO WS-DISPOSITION-TEXT
+            END-COMPUTE
+        WHEN "*"
+            COMPUTE RESULT = NUM1 * NUM2
+                ON SIZE ERROR
+                    MOVE "OV" TO WS-DISPOSITION-CODE
+                    MOVE "OVERFLOW" TO WS-DISPOSITION-TEXT
+                NOT ON SIZE ERROR
+                    MOVE "OK" TO WS-DISPOSITION-CODE
+                    MOVE "SUCCESS" TO WS-DISPOSITION-TEXT
+            END-COMPUTE
+        WHEN "/"
+            IF NUM2 NOT = 0
+                COMPUTE RESULT = NUM1 / NUM2
+                    ON SIZE ERROR
+                        MOVE "OV" TO WS-DISPOSITION-CODE
+                        MOVE "OVERFLOW" TO WS-DISPOSITION-TEXT
+                    NOT ON SIZE ERROR
+                        MOVE "OK" TO WS-DISPOSITION-CODE
+                        MOVE "SUCCESS" TO WS-DISPOSITION-TEXT
+                END-COMPUTE
+            ELSE
+                MOVE "DZ" TO WS-DISPOSITION-CODE
+                MOVE "DIVIDE BY ZERO" TO WS-DISPOSITION-TEXT
+            END-IF
+        WHEN "M"
+            IF NUM2 NOT = 0
+                COMPUTE RESULT = FUNCTION MOD(NUM1, NUM2)
+                    ON SIZE ERROR
+                        MOVE "OV" TO WS-DISPOSITION-CODE
+                        MOVE "OVERFLOW" TO WS-DISPOSITION-TEXT
+                    NOT ON SIZE ERROR
+                        MOVE "OK" TO WS-DISPOSITION-CODE
+                        MOVE "SUCCESS" TO WS-DISPOSITION-TEXT
+                END-COMPUTE
+            ELSE
+                MOVE "DZ" TO WS-DISPOSITION-CODE
+                MOVE "DIVIDE BY ZERO" TO WS-DISPOSITION-TEXT
+            END-IF
+        WHEN "%"
+            IF NUM1 NOT = 0
+                COMPUTE RESULT = (NUM2 - NUM1) / NUM1 * 100
+                    ON SIZE ERROR
+                        MOVE "OV" TO WS-DISPOSITION-CODE
+                        MOVE "OVERFLOW" TO WS-DISPOSITION-TEXT
+                    NOT ON SIZE ERROR
+                        MOVE "OK" TO WS-DISPOSITION-CODE
+                        MOVE "SUCCESS" TO WS-DISPOSITION-TEXT
+                END-COMPUTE
+            ELSE
+                MOVE "DZ" TO WS-DISPOSITION-CODE
+                MOVE "DIVIDE BY ZERO" TO WS-DISPOSITION-TEXT
+            END-IF
+        WHEN "^"
+            COMPUTE RESULT = NUM1 ** NUM2
+                ON SIZE ERROR
+                    MOVE "OV" TO WS-DISPOSITION-CODE
+                    MOVE "OVERFLOW" TO WS-DISPOSITION-TEXT
+                NOT ON SIZE ERROR
+                    MOVE "OK" TO WS-DISPOSITION-CODE
+                    MOVE "SUCCESS" TO WS-DISPOSITION-TEXT
+            END-COMPUTE
+        WHEN OTHER
+            MOVE "IO" TO WS-DISPOSITION-CODE
+            MOVE "INVALID OPERATOR" TO WS-DISPOSITION-TEXT
+    END-EVALUATE.
+
+5100-WRITE-AUDIT-RECORD.
+    MOVE NUM1 TO AUD-NUM1
+    MOVE NUM2 TO AUD-NUM2
+    MOVE OPERATOR TO AUD-OPERATOR
+    MOVE RESULT TO AUD-RESULT
+    MOVE WS-DISPOSITION-CODE TO AUD-DISPOSITION-CODE
+    MOVE WS-DISPOSITION-TEXT TO AUD-DISPOSITION-TEXT
+    WRITE AUDIT-RECORD.
+
+5200-WRITE-EXCEPTION-RECORD.
+    IF WS-DISPOSITION-CODE = "OV"
+        MOVE NUM1 TO EXC-NUM1
+        MOVE NUM2 TO EXC-NUM2
+        MOVE OPERATOR TO EXC-OPERATOR
+        MOVE WS-DISPOSITION-CODE TO EXC-REASON-CODE
+        MOVE WS-DISPOSITION-TEXT TO EXC-REASON-TEXT
+        WRITE EXCEPTION-RECORD
+    END-IF.
+
+5300-UPDATE-STATISTICS.
+    ADD 1 TO WS-STAT-TOTAL-COUNT
+    EVALUATE WS-DISPOSITION-CODE
+        WHEN "DZ"
+            ADD 1 TO WS-STAT-DIVZERO-COUNT
+        WHEN "OV"
+            ADD 1 TO WS-STAT-OVERFLOW-COUNT
+        WHEN "IO"
+            ADD 1 TO WS-STAT-INVALID-COUNT
+        WHEN OTHER
+            EVALUATE OPERATOR
+                WHEN "+"
+                    ADD 1 TO WS-STAT-ADD-COUNT
+                    ADD RESULT TO WS-STAT-ADD-TOTAL
+                WHEN "-"
+                    ADD 1 TO WS-STAT-SUB-COUNT
+                    ADD RESULT TO WS-STAT-SUB-TOTAL
+                WHEN "*"
+                    ADD 1 TO WS-STAT-MUL-COUNT
+                    ADD RESULT TO WS-STAT-MUL-TOTAL
+                WHEN "/"
+                    ADD 1 TO WS-STAT-DIV-COUNT
+                    ADD RESULT TO WS-STAT-DIV-TOTAL
+                WHEN "M"
+                    ADD 1 TO WS-STAT-MOD-COUNT
+                    ADD RESULT TO WS-STAT-MOD-TOTAL
+                WHEN "%"
+                    ADD 1 TO WS-STAT-PCT-COUNT
+                    ADD RESULT TO WS-STAT-PCT-TOTAL
+                WHEN "^"
+                    ADD 1 TO WS-STAT-EXP-COUNT
+                    ADD RESULT TO WS-STAT-EXP-TOTAL
+            END-EVALUATE
+    END-EVALUATE.
+
+6000-WRITE-SUMMARY-REPORT.
+    OPEN OUTPUT REPORT-FILE
+
+    MOVE SPACES TO RPT-LINE
+    STRING "SIMPLECALCULATOR - DAILY CALCULATION SUMMARY REPORT"
+        DELIMITED BY SIZE INTO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE SPACES TO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE "+" TO WS-RPT-OP-LABEL
+    MOVE WS-STAT-ADD-COUNT TO WS-RPT-COUNT-ED
+    MOVE WS-STAT-ADD-TOTAL TO WS-RPT-TOTAL-ED
+    PERFORM 6100-WRITE-OP-LINE
+
+    MOVE "-" TO WS-RPT-OP-LABEL
+    MOVE WS-STAT-SUB-COUNT TO WS-RPT-COUNT-ED
+    MOVE WS-STAT-SUB-TOTAL TO WS-RPT-TOTAL-ED
+    PERFORM 6100-WRITE-OP-LINE
+
+    MOVE "*" TO WS-RPT-OP-LABEL
+    MOVE WS-STAT-MUL-COUNT TO WS-RPT-COUNT-ED
+    MOVE WS-STAT-MUL-TOTAL TO WS-RPT-TOTAL-ED
+    PERFORM 6100-WRITE-OP-LINE
+
+    MOVE "/" TO WS-RPT-OP-LABEL
+    MOVE WS-STAT-DIV-COUNT TO WS-RPT-COUNT-ED
+    MOVE WS-STAT-DIV-TOTAL TO WS-RPT-TOTAL-ED
+    PERFORM 6100-WRITE-OP-LINE
+
+    MOVE "M" TO WS-RPT-OP-LABEL
+    MOVE WS-STAT-MOD-COUNT TO WS-RPT-COUNT-ED
+    MOVE WS-STAT-MOD-TOTAL TO WS-RPT-TOTAL-ED
+    PERFORM 6100-WRITE-OP-LINE
+
+    MOVE "%" TO WS-RPT-OP-LABEL
+    MOVE WS-STAT-PCT-COUNT TO WS-RPT-COUNT-ED
+    MOVE WS-STAT-PCT-TOTAL TO WS-RPT-TOTAL-ED
+    PERFORM 6100-WRITE-OP-LINE
+
+    MOVE "^" TO WS-RPT-OP-LABEL
+    MOVE WS-STAT-EXP-COUNT TO WS-RPT-COUNT-ED
+    MOVE WS-STAT-EXP-TOTAL TO WS-RPT-TOTAL-ED
+    PERFORM 6100-WRITE-OP-LINE
+
+    MOVE SPACES TO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE WS-STAT-DIVZERO-COUNT TO WS-RPT-COUNT-ED
+    MOVE SPACES TO RPT-LINE
+    STRING "DIVIDE-BY-ZERO REJECTED  " DELIMITED BY SIZE
+           WS-RPT-COUNT-ED DELIMITED BY SIZE
+        INTO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE WS-STAT-OVERFLOW-COUNT TO WS-RPT-COUNT-ED
+    MOVE SPACES TO RPT-LINE
+    STRING "OVERFLOW EXCEPTIONS      " DELIMITED BY SIZE
+           WS-RPT-COUNT-ED DELIMITED BY SIZE
+        INTO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE WS-STAT-INVALID-COUNT TO WS-RPT-COUNT-ED
+    MOVE SPACES TO RPT-LINE
+    STRING "INVALID OPERATOR         " DELIMITED BY SIZE
+           WS-RPT-COUNT-ED DELIMITED BY SIZE
+        INTO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE WS-STAT-TOTAL-COUNT TO WS-RPT-COUNT-ED
+    MOVE SPACES TO RPT-LINE
+    STRING "TOTAL TRANSACTIONS       " DELIMITED BY SIZE
+           WS-RPT-COUNT-ED DELIMITED BY SIZE
+        INTO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE SPACES TO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE WS-STAT-INPUT-COUNT TO WS-RPT-COUNT-ED
+    MOVE SPACES TO RPT-LINE
+    STRING "INPUT RECORDS READ       " DELIMITED BY SIZE
+           WS-RPT-COUNT-ED DELIMITED BY SIZE
+        INTO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE WS-STAT-ACCEPTED-COUNT TO WS-RPT-COUNT-ED
+    MOVE SPACES TO RPT-LINE
+    STRING "INPUT RECORDS ACCEPTED   " DELIMITED BY SIZE
+           WS-RPT-COUNT-ED DELIMITED BY SIZE
+        INTO RPT-LINE
+    WRITE REPORT-RECORD
+
+    MOVE WS-STAT-REJECTED-COUNT TO WS-RPT-COUNT-ED
+    MOVE SPACES TO RPT-LINE
+    STRING "INPUT RECORDS REJECTED   " DELIMITED BY SIZE
+           WS-RPT-COUNT-ED DELIMITED BY SIZE
+        INTO RPT-LINE
+    WRITE REPORT-RECORD
+
+    CLOSE REPORT-FILE.
+
+6100-WRITE-OP-LINE.
+    MOVE SPACES TO RPT-LINE
+    STRING "OPERATOR " DELIMITED BY SIZE
+           WS-RPT-OP-LABEL DELIMITED BY SIZE
+           "  COUNT " DELIMITED BY SIZE
+           WS-RPT-COUNT-ED DELIMITED BY SIZE
+           "  TOTAL " DELIMITED BY SIZE
+           WS-RPT-TOTAL-ED DELIMITED BY SIZE
+        INTO RPT-LINE
+    WRITE REPORT-RECORD.
+
+5400-WRITE-REJECT-RECORD.
+    ADD 1 TO WS-STAT-REJECTED-COUNT
+    MOVE WS-REJ-NUM1-SRC TO REJ-NUM1
+    MOVE WS-REJ-NUM2-SRC TO REJ-NUM2
+    MOVE WS-REJ-OPERATOR-SRC TO REJ-OPERATOR
+    MOVE "NN" TO REJ-REASON-CODE
+    MOVE "NON-NUMERIC INPUT" TO REJ-REASON-TEXT
+    WRITE REJECT-RECORD.
+
+7000-MENU-PROCESS.
+    PERFORM 7220-LOAD-DEFAULTS
+    MOVE "N" TO WS-MENU-EXIT-FLAG
+
+    PERFORM 5600-OPEN-SHARED-OUTPUT-FILES
+
+    PERFORM UNTIL WS-MENU-EXIT
+        DISPLAY " "
+        DISPLAY "========================================"
+        DISPLAY " SimpleCalculator - Main Menu"
+        DISPLAY "========================================"
+        DISPLAY " 1. Perform a calculation"
+        DISPLAY " 2. Run batch transaction file"
+        DISPLAY " 3. Maintain default operand values"
+        DISPLAY " 4. Exit"
+        DISPLAY "Enter choice: "
+        ACCEPT WS-MENU-CHOICE
+
+        EVALUATE WS-MENU-CHOICE
+            WHEN "1"
+                PERFORM 7100-MENU-CALCULATE
+            WHEN "2"
+                CLOSE AUDIT-FILE
+                CLOSE EXCEPTION-FILE
+                CLOSE REJECT-FILE
+                CLOSE GL-EXTRACT-FILE
+                PERFORM 2000-BATCH-PROCESS
+                OPEN EXTEND AUDIT-FILE
+                OPEN EXTEND EXCEPTION-FILE
+                OPEN EXTEND REJECT-FILE
+                OPEN EXTEND GL-EXTRACT-FILE
+            WHEN "3"
+                PERFORM 7200-MAINTAIN-DEFAULTS
+            WHEN "4"
+                SET WS-MENU-EXIT TO TRUE
+            WHEN OTHER
+                DISPLAY "Invalid choice, please try again."
+        END-EVALUATE
+    END-PERFORM
+
+    CLOSE AUDIT-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE REJECT-FILE
+    CLOSE GL-EXTRACT-FILE.
+
+7100-MENU-CALCULATE.
+    DISPLAY "Current defaults -> NUM1: " WS-DEFAULT-NUM1
+        " NUM2: " WS-DEFAULT-NUM2 " OPERATOR: " WS-DEFAULT-OPERATOR
+    DISPLAY "Use default operand values? (Y/N): "
+    ACCEPT WS-USE-DEFAULTS-ANS
+
+    IF WS-USE-DEFAULTS-ANS = "Y" OR WS-USE-DEFAULTS-ANS = "y"
+        MOVE WS-DEFAULT-NUM1 TO NUM1
+        MOVE WS-DEFAULT-NUM2 TO NUM2
+        MOVE WS-DEFAULT-OPERATOR TO OPERATOR
+    ELSE
+        DISPLAY "Enter first number: "
+        ACCEPT NUM1
+        DISPLAY "Enter second number: "
+        ACCEPT NUM2
+        DISPLAY "Enter operator (+, -, *, /, M=modulus, %=pct change, ^=exponent): "
+        ACCEPT OPERATOR
+    END-IF
+
+    PERFORM 3100-VALIDATE-AND-CALCULATE.
+
+7200-MAINTAIN-DEFAULTS.
+    DISPLAY "--- Maintain Default Operand Values ---"
+    DISPLAY "Current defaults -> NUM1: " WS-DEFAULT-NUM1
+        " NUM2: " WS-DEFAULT-NUM2 " OPERATOR: " WS-DEFAULT-OPERATOR
+
+    DISPLAY "Enter new default NUM1 (blank = keep current): "
+    ACCEPT WS-DFLT-INPUT
+    IF WS-DFLT-INPUT NOT = SPACES
+        IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-DFLT-INPUT)) = 0
+            MOVE WS-DFLT-INPUT TO WS-DEFAULT-NUM1
+        ELSE
+            DISPLAY "Invalid numeric value - default NUM1 not changed."
+        END-IF
+    END-IF
+
+    DISPLAY "Enter new default NUM2 (blank = keep current): "
+    ACCEPT WS-DFLT-INPUT
+    IF WS-DFLT-INPUT NOT = SPACES
+        IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-DFLT-INPUT)) = 0
+            MOVE WS-DFLT-INPUT TO WS-DEFAULT-NUM2
+        ELSE
+            DISPLAY "Invalid numeric value - default NUM2 not changed."
+        END-IF
+    END-IF
+
+    DISPLAY "Enter new default OPERATOR (blank = keep current): "
+    ACCEPT WS-DFLT-INPUT
+    IF WS-DFLT-INPUT NOT = SPACES
+        MOVE WS-DFLT-INPUT(1:1) TO WS-DEFAULT-OPERATOR
+    END-IF
+
+    PERFORM 7210-SAVE-DEFAULTS
+    DISPLAY "Defaults updated.".
+
+7210-SAVE-DEFAULTS.
+    OPEN OUTPUT DEFAULTS-FILE
+    MOVE WS-DEFAULT-NUM1 TO DFLT-NUM1
+    MOVE WS-DEFAULT-NUM2 TO DFLT-NUM2
+    MOVE WS-DEFAULT-OPERATOR TO DFLT-OPERATOR
+    WRITE DEFAULTS-RECORD
+    CLOSE DEFAULTS-FILE.
+
+7220-LOAD-DEFAULTS.
+    MOVE 0 TO WS-DEFAULT-NUM1
+    MOVE 0 TO WS-DEFAULT-NUM2
+    MOVE "+" TO WS-DEFAULT-OPERATOR
+    OPEN INPUT DEFAULTS-FILE
+    IF WS-DFLT-FILE-NOT-FOUND
+        CONTINUE
+    ELSE
+        READ DEFAULTS-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE DFLT-NUM1 TO WS-DEFAULT-NUM1
+                MOVE DFLT-NUM2 TO WS-DEFAULT-NUM2
+                MOVE DFLT-OPERATOR TO WS-DEFAULT-OPERATOR
+        END-READ
+        CLOSE DEFAULTS-FILE
+    END-IF.
+
+5500-WRITE-GL-RECORD.
+    MOVE SPACES TO GL-EXTRACT-RECORD
+    ADD 1 TO WS-GL-SEQUENCE-NUMBER
+    MOVE WS-GL-RUN-DATE TO GL-RUN-DATE
+    MOVE WS-GL-SEQUENCE-NUMBER TO GL-SEQUENCE-NUMBER
+    MOVE OPERATOR TO GL-OPERATOR-CODE
+    MOVE FUNCTION ABS(RESULT) TO GL-AMOUNT
+    IF RESULT < 0
+        MOVE "D" TO GL-DEBIT-CREDIT
+    ELSE
+        MOVE "C" TO GL-DEBIT-CREDIT
+    END-IF
+    WRITE GL-EXTRACT-RECORD.
+
+5600-OPEN-SHARED-OUTPUT-FILES.
+    PERFORM 5650-SEED-CHECKPOINT-STATE
+
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-FILE-NOT-FOUND
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    OPEN EXTEND EXCEPTION-FILE
+    IF WS-EXC-FILE-NOT-FOUND
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF
+    OPEN EXTEND REJECT-FILE
+    IF WS-REJ-FILE-NOT-FOUND
+        OPEN OUTPUT REJECT-FILE
+    END-IF
+    OPEN EXTEND GL-EXTRACT-FILE
+    IF WS-GL-FILE-NOT-FOUND
+        OPEN OUTPUT GL-EXTRACT-FILE
+    END-IF
+    SET WS-OUTPUT-FILES-INITIALIZED TO TRUE.
+
+5650-SEED-CHECKPOINT-STATE.
+    IF NOT WS-CKPT-STATE-LOADED
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CKPT-FILE-NOT-FOUND
+            CONTINUE
+        ELSE
+            READ CHECKPOINT-FILE
+                NOT AT END
+                    MOVE CKPT-ADD-COUNT TO WS-STAT-ADD-COUNT
+                    MOVE CKPT-ADD-TOTAL TO WS-STAT-ADD-TOTAL
+                    MOVE CKPT-SUB-COUNT TO WS-STAT-SUB-COUNT
+                    MOVE CKPT-SUB-TOTAL TO WS-STAT-SUB-TOTAL
+                    MOVE CKPT-MUL-COUNT TO WS-STAT-MUL-COUNT
+                    MOVE CKPT-MUL-TOTAL TO WS-STAT-MUL-TOTAL
+                    MOVE CKPT-DIV-COUNT TO WS-STAT-DIV-COUNT
+                    MOVE CKPT-DIV-TOTAL TO WS-STAT-DIV-TOTAL
+                    MOVE CKPT-MOD-COUNT TO WS-STAT-MOD-COUNT
+                    MOVE CKPT-MOD-TOTAL TO WS-STAT-MOD-TOTAL
+                    MOVE CKPT-PCT-COUNT TO WS-STAT-PCT-COUNT
+                    MOVE CKPT-PCT-TOTAL TO WS-STAT-PCT-TOTAL
+                    MOVE CKPT-EXP-COUNT TO WS-STAT-EXP-COUNT
+                    MOVE CKPT-EXP-TOTAL TO WS-STAT-EXP-TOTAL
+                    MOVE CKPT-DIVZERO-COUNT TO WS-STAT-DIVZERO-COUNT
+                    MOVE CKPT-OVERFLOW-COUNT TO WS-STAT-OVERFLOW-COUNT
+                    MOVE CKPT-INVALID-COUNT TO WS-STAT-INVALID-COUNT
+                    MOVE CKPT-TOTAL-COUNT TO WS-STAT-TOTAL-COUNT
+                    MOVE CKPT-INPUT-COUNT TO WS-STAT-INPUT-COUNT
+                    MOVE CKPT-ACCEPTED-COUNT TO WS-STAT-ACCEPTED-COUNT
+                    MOVE CKPT-REJECTED-COUNT TO WS-STAT-REJECTED-COUNT
+                    MOVE CKPT-GL-SEQUENCE-NUMBER TO WS-GL-SEQUENCE-NUMBER
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        END-IF
+        SET WS-CKPT-STATE-LOADED TO TRUE
+    END-IF.
